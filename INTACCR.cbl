@@ -0,0 +1,209 @@
+000010******************************************************************
+000020*    PROGRAM-ID    : INTACCR
+000030*    AUTHOR        : J. L. PELLETIER
+000040*    INSTALLATION  : DIRECTION INFORMATIQUE
+000050*    DATE-WRITTEN  : 2026-08-08
+000060*    DESCRIPTION   : MONTH-END BATCH INTEREST ACCRUAL.  BROWSES
+000070*                    THE ACCOUNT-MASTER SEQUENTIALLY BY KEY,
+000080*                    APPLIES EACH ACCOUNT'S CONFIGURED INTEREST
+000090*                    RATE TO ITS BALANCE, REWRITES THE MASTER AND
+000100*                    POSTS THE ACCRUAL AS AN "I" ENTRY ON THE
+000110*                    TRANSACTION-LOG.  RUN VIA JCL AT MONTH END -
+000120*                    SEE JCL/INTACCR.JCL.
+000130*    MODIFICATION HISTORY
+000140*    DATE       INIT DESCRIPTION
+000150*    ---------- ---- ---------------------------------------------
+000160*    2026-08-08 JLP  ORIGINAL
+000165*    2026-08-08 JLP  CHECK EVERY OPEN FOR SUCCESS INSTEAD OF
+000166*                    TRUSTING THE FILE CAME UP CLEAN.
+000167*    2026-08-08 JLP  CHECK THE ACCTMAST REWRITE AND TRANLOG WRITE
+000168*                    FOR SUCCESS TOO, NOT JUST THE OPENS.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. INTACCR.
+000200 AUTHOR. J L PELLETIER.
+000210 INSTALLATION. DIRECTION INFORMATIQUE.
+000220 DATE-WRITTEN. 2026-08-08.
+000230 DATE-COMPILED.
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT ACCOUNT-MASTER
+000290         ASSIGN TO "ACCTMAST"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS ACCT-NUMBER
+000330         FILE STATUS IS WS-ACCTMAST-STATUS.
+000340
+000350     SELECT TRANSACTION-LOG
+000360         ASSIGN TO "TRANLOG"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         ACCESS MODE IS SEQUENTIAL
+000390         FILE STATUS IS WS-TRANLOG-STATUS.
+000400
+000410     SELECT INTEREST-REPORT
+000420         ASSIGN TO "INTRPT"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-INTRPT-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  ACCOUNT-MASTER
+000490     LABEL RECORDS ARE STANDARD.
+000500 COPY ACCTMAST.
+000510
+000520 FD  TRANSACTION-LOG
+000530     LABEL RECORDS ARE STANDARD.
+000540 COPY TRANLOG.
+000550
+000560 FD  INTEREST-REPORT
+000570     RECORDING MODE F
+000580     LABEL RECORDS ARE OMITTED.
+000590 01  INTEREST-REPORT-RECORD   PIC X(133).
+000600
+000610 WORKING-STORAGE SECTION.
+000620 COPY INTRMSG.
+000630
+000640 01  WS-ACCTMAST-STATUS       PIC X(02).
+000650     88  WS-ACCTMAST-OK           VALUE '00'.
+000660     88  WS-ACCTMAST-END-OF-FILE  VALUE '10'.
+000670
+000680 01  WS-TRANLOG-STATUS        PIC X(02).
+000690     88  WS-TRANLOG-OK            VALUE '00'.
+000700
+000710 01  WS-INTRPT-STATUS         PIC X(02).
+000720     88  WS-INTRPT-OK             VALUE '00'.
+000730
+000740 01  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000750     88  WS-END-OF-MASTER         VALUE 'Y'.
+000760
+000770 01  WS-TODAY                 PIC 9(08).
+000780 01  WS-NOW                   PIC 9(08).
+000790 01  WS-INTEREST              PIC S9(6)V99.
+000800
+000810 01  WS-COUNTERS.
+000820     05  WS-ACCOUNTS-READ     PIC 9(06) COMP VALUE 0.
+000830     05  WS-ACCOUNTS-CREDITED PIC 9(06) COMP VALUE 0.
+000840
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880     PERFORM 2000-PROCESS-ONE-ACCOUNT THRU 2000-EXIT
+000890         UNTIL WS-END-OF-MASTER.
+000900     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+000910     STOP RUN.
+000920
+000930 1000-INITIALIZE.
+000940     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000950     OPEN I-O ACCOUNT-MASTER.
+000951     IF NOT WS-ACCTMAST-OK
+000952         DISPLAY "INTACCR - ERREUR OUVERTURE ACCTMAST, STATUT "
+000953             WS-ACCTMAST-STATUS
+000954         MOVE 16 TO RETURN-CODE
+000955         STOP RUN
+000956     END-IF.
+000960     OPEN EXTEND TRANSACTION-LOG.
+000961     IF NOT WS-TRANLOG-OK
+000962         DISPLAY "INTACCR - ERREUR OUVERTURE TRANLOG, STATUT "
+000963             WS-TRANLOG-STATUS
+000964         MOVE 16 TO RETURN-CODE
+000965         STOP RUN
+000966     END-IF.
+000970     OPEN OUTPUT INTEREST-REPORT.
+000971     IF NOT WS-INTRPT-OK
+000972         DISPLAY "INTACCR - ERREUR OUVERTURE INTRPT, STATUT "
+000973             WS-INTRPT-STATUS
+000974         MOVE 16 TO RETURN-CODE
+000975         STOP RUN
+000976     END-IF.
+000980     MOVE WS-TODAY TO IR-H-DATE.
+000990     MOVE IR-HEADING-LINE TO INTEREST-REPORT-RECORD.
+001000     WRITE INTEREST-REPORT-RECORD AFTER ADVANCING PAGE.
+001010     MOVE IR-COLUMN-HEADING-LINE TO INTEREST-REPORT-RECORD.
+001020     WRITE INTEREST-REPORT-RECORD AFTER ADVANCING 2 LINES.
+001030     MOVE LOW-VALUES TO ACCT-NUMBER.
+001040     START ACCOUNT-MASTER KEY IS NOT LESS THAN ACCT-NUMBER
+001050         INVALID KEY
+001060             SET WS-END-OF-MASTER TO TRUE
+001070     END-START.
+001080 1000-EXIT.
+001090     EXIT.
+001100
+001110 2000-PROCESS-ONE-ACCOUNT.
+001120     READ ACCOUNT-MASTER NEXT RECORD
+001130         AT END
+001140             SET WS-END-OF-MASTER TO TRUE
+001150         NOT AT END
+001160             PERFORM 2100-APPLY-INTEREST THRU 2100-EXIT
+001170     END-READ.
+001180 2000-EXIT.
+001190     EXIT.
+001200
+001210 2100-APPLY-INTEREST.
+001220     ADD 1 TO WS-ACCOUNTS-READ.
+001230     MOVE 0 TO WS-INTEREST.
+001240     IF ACCT-STATUS-ACTIVE AND ACCT-SOLDE > 0
+001250         COMPUTE WS-INTEREST ROUNDED =
+001260             ACCT-SOLDE * ACCT-INTEREST-RATE
+001270     END-IF.
+001280     IF WS-INTEREST > 0
+001290         ADD WS-INTEREST TO ACCT-SOLDE
+001300         ADD 1 TO ACCT-LAST-TRAN-SEQ
+001310         MOVE WS-TODAY TO ACCT-LAST-TRAN-DATE
+001320         REWRITE ACCT-MASTER-RECORD
+001321         IF NOT WS-ACCTMAST-OK
+001322             DISPLAY "INTACCR - ERREUR REECRITURE ACCTMAST, "
+001323                 "STATUT " WS-ACCTMAST-STATUS
+001324             MOVE 16 TO RETURN-CODE
+001325             STOP RUN
+001326         END-IF
+001330         PERFORM 2200-LOG-INTEREST THRU 2200-EXIT
+001340         PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT
+001350         ADD 1 TO WS-ACCOUNTS-CREDITED
+001360     END-IF.
+001370 2100-EXIT.
+001380     EXIT.
+001390
+001400 2200-LOG-INTEREST.
+001410     ACCEPT WS-NOW FROM TIME.
+001420     MOVE ACCT-NUMBER TO TL-ACCT-NUMBER.
+001430     MOVE ACCT-LAST-TRAN-SEQ TO TL-TRAN-SEQ-NUM.
+001440     MOVE WS-TODAY TO TL-TRAN-DATE.
+001450     MOVE WS-NOW TO TL-TRAN-TIME.
+001460     SET TL-OP-INTEREST TO TRUE.
+001470     MOVE WS-INTEREST TO TL-AMOUNT.
+001480     MOVE 0 TO TL-FEE-AMOUNT.
+001490     MOVE ACCT-SOLDE TO TL-RESULT-BALANCE.
+001500     WRITE TRAN-LOG-RECORD.
+001501     IF NOT WS-TRANLOG-OK
+001502         DISPLAY "INTACCR - ERREUR ECRITURE TRANLOG, STATUT "
+001503             WS-TRANLOG-STATUS
+001504         MOVE 16 TO RETURN-CODE
+001505         STOP RUN
+001506     END-IF.
+001510 2200-EXIT.
+001520     EXIT.
+001530
+001540 2300-PRINT-DETAIL.
+001550     MOVE ACCT-NUMBER TO IR-D-ACCT-NUMBER.
+001560     MOVE ACCT-INTEREST-RATE TO IR-D-RATE.
+001570     MOVE WS-INTEREST TO IR-D-INTEREST.
+001580     MOVE ACCT-SOLDE TO IR-D-NEW-BALANCE.
+001590     MOVE IR-DETAIL-LINE TO INTEREST-REPORT-RECORD.
+001600     WRITE INTEREST-REPORT-RECORD AFTER ADVANCING 1 LINES.
+001610 2300-EXIT.
+001620     EXIT.
+001630
+001640 4000-TERMINATE.
+001650     MOVE WS-ACCOUNTS-READ TO IR-T-READ-COUNT.
+001660     MOVE WS-ACCOUNTS-CREDITED TO IR-T-CREDIT-COUNT.
+001670     MOVE IR-TOTAL-LINE TO INTEREST-REPORT-RECORD.
+001680     WRITE INTEREST-REPORT-RECORD AFTER ADVANCING 2 LINES.
+001690     CLOSE ACCOUNT-MASTER.
+001700     CLOSE TRANSACTION-LOG.
+001710     CLOSE INTEREST-REPORT.
+001720 4000-EXIT.
+001730     EXIT.
+001740
+001750 END PROGRAM INTACCR.
