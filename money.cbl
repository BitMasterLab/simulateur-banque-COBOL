@@ -1,15 +1,161 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMULATEUR-BANQUE.
 
+      * MODIFICATION HISTORY
+      * 2026-08-08 JLP - SOLDE IS NOW BACKED BY THE INDEXED
+      *                  ACCOUNT-MASTER FILE SO A BALANCE SURVIVES
+      *                  A RESTART OF THE PROGRAM.
+      * 2026-08-08 JLP - EVERY DEPOSIT/WITHDRAWAL IS NOW APPENDED TO
+      *                  THE TRANSACTION-LOG FILE FOR LATER REPLAY.
+      * 2026-08-08 JLP - RETIRER NOW HONOURS A PER-ACCOUNT OVERDRAFT
+      *                  LIMIT AND CHARGES A FLAT FEE WHEN THE ACCOUNT
+      *                  GOES INTO OVERDRAFT.
+      * 2026-08-08 JLP - ADDED "CHANGER DE COMPTE" SO ONE SESSION CAN
+      *                  SERVE MORE THAN ONE ACCOUNT NUMBER.
+      * 2026-08-08 JLP - ADDED "RELEVE DE COMPTE" - PRINTS A PAGINATED
+      *                  STATEMENT FOR A GIVEN DATE RANGE FROM THE
+      *                  TRANSACTION-LOG.
+      * 2026-08-08 JLP - CHOIX AND MONTANT ARE NOW VALIDATED BEFORE
+      *                  USE - RE-PROMPT ON NON-NUMERIC INPUT, REJECT
+      *                  AMOUNTS <= 0.
+      * 2026-08-08 JLP - NEW ACCOUNTS ARE NOW GIVEN A DEFAULT INTEREST
+      *                  RATE FOR THE MONTH-END ACCRUAL BATCH (INTACCR).
+      * 2026-08-08 JLP - SAISIR-MONTANT NO LONGER LOOPS FOREVER ON A
+      *                  SHORT, OTHERWISE VALID AMOUNT - THE INPUT
+      *                  FIELD IS RIGHT-JUSTIFIED AND ZERO-FILLED
+      *                  BEFORE THE NUMERIC TEST.
+      * 2026-08-08 JLP - RELEVE-DE-COMPTE NOW BACKS INTO A CORRECT
+      *                  SOLDE D'OUVERTURE WHEN THE LOG HAS NO ENTRY
+      *                  BEFORE THE STATEMENT'S START DATE, INSTEAD OF
+      *                  JUST SHOWING THE CURRENT SOLDE.
+      * 2026-08-08 JLP - EVERY OPEN IS NOW CHECKED FOR SUCCESS INSTEAD
+      *                  OF TRUSTING THE FILE CAME UP CLEAN.
+      * 2026-08-08 JLP - CHANGER DE COMPTE NO LONGER CREATES A FRESH
+      *                  ACCOUNT FOR A MISTYPED NUMBER - IT NOW ONLY
+      *                  LOOKS THE ACCOUNT UP AND LEAVES THE ACTIVE
+      *                  COMPTE UNCHANGED WHEN IT IS NOT FOUND.  ONLY
+      *                  DEBUT-PROGRAMME'S DEFAULT ACCOUNT IS STILL
+      *                  BOOTSTRAPPED AUTOMATICALLY.
+      * 2026-08-08 JLP - THE OPEN EXTEND RETRIES IN RELEVE-DE-COMPTE
+      *                  AND PRODUIRE-RELEVE ARE NOW CHECKED TOO - A
+      *                  FAILED RETRY NO LONGER RETURNS TO THE MENU
+      *                  WITH TRANSACTION-LOG SILENTLY CLOSED.
+      * 2026-08-08 JLP - JOURNALISER-MOUVEMENT NOW CHECKS THE ACCTMAST
+      *                  REWRITE AND TRANLOG WRITE - DEPOSER/RETIRER NO
+      *                  LONGER CLAIM SUCCESS WHEN THE POSTING WAS NOT
+      *                  ACTUALLY RECORDED.
+      * 2026-08-08 JLP - LE NUMERO DE COMPTE (CHANGER DE COMPTE) ET LES
+      *                  DATES DE RELEVE SONT MAINTENANT VALIDES AVANT
+      *                  USAGE, COMME CHOIX ET MONTANT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER
+               ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCTMAST-STATUS.
+
+           SELECT TRANSACTION-LOG
+               ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT STATEMENT-OUT
+               ASSIGN TO "STMTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STMTOUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY ACCTMAST.
+
+       FD  TRANSACTION-LOG
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANLOG.
+
+       FD  STATEMENT-OUT
+           RECORDING MODE F
+           LABEL RECORDS ARE OMITTED.
+       01  STATEMENT-OUT-RECORD     PIC X(133).
+
        WORKING-STORAGE SECTION.
-       01 SOLDE          PIC 9(8)V99 VALUE 1000.00.
+       COPY STMTMSG.
+       01 SOLDE          PIC S9(8)V99 VALUE 1000.00.
        01 MONTANT        PIC 9(8)V99 VALUE 0.00.
        01 CHOIX          PIC 9(1).
 
+       01 WS-TEST-BALANCE PIC S9(8)V99.
+       01 WS-MIN-BALANCE  PIC S9(8)V99.
+
+       01 WS-DEFAULT-OVERDRAFT-LIMIT PIC S9(8)V99 VALUE 200.00.
+       01 WS-DEFAULT-OVERDRAFT-FEE   PIC S9(6)V99 VALUE 15.00.
+       01 WS-DEFAULT-INTEREST-RATE  PIC S9(3)V9999 VALUE 0.0050.
+
+       01 WS-DEFAULT-ACCT-NUM PIC 9(10) VALUE 0000000001.
+       01 WS-TARGET-ACCT-NUM  PIC 9(10).
+       01 WS-CURRENT-ACCT-NUM PIC 9(10).
+
+       01 WS-ACCTMAST-STATUS PIC X(02).
+           88 WS-ACCTMAST-OK          VALUE '00'.
+           88 WS-ACCTMAST-NOTFND      VALUE '23'.
+
+       01 WS-TRANLOG-STATUS PIC X(02).
+           88 WS-TRANLOG-OK           VALUE '00'.
+
+       01 WS-OP-CODE     PIC X(01).
+       01 WS-FEE-AMOUNT  PIC S9(6)V99 VALUE 0.
+       01 WS-CURRENT-DATE PIC 9(08).
+       01 WS-CURRENT-TIME PIC 9(08).
+
+       01 WS-STMTOUT-STATUS PIC X(02).
+           88 WS-STMTOUT-OK           VALUE '00'.
+
+       01 WS-STMT-START-DATE   PIC 9(08).
+       01 WS-STMT-END-DATE     PIC 9(08).
+       01 WS-STMT-OPENING-BAL  PIC S9(8)V99.
+       01 WS-STMT-CLOSING-BAL  PIC S9(8)V99.
+       01 WS-STMT-PAGE-NUM     PIC 9(04) COMP VALUE 0.
+       01 WS-STMT-LINE-COUNT   PIC 9(02) COMP VALUE 0.
+       01 WS-STMT-MAX-LINES    PIC 9(02) COMP VALUE 20.
+
+       01 WS-STMT-EOF-SWITCH   PIC X(01) VALUE 'N'.
+           88 WS-STMT-END-OF-LOG      VALUE 'Y'.
+       01 WS-STMT-HDR-SWITCH   PIC X(01) VALUE 'N'.
+           88 WS-STMT-HDR-PRINTED     VALUE 'Y'.
+
+       01 WS-CHOIX-INPUT       PIC X(01).
+       01 WS-MONTANT-INPUT     PIC X(10) JUSTIFIED RIGHT.
+       01 WS-ACCT-NUM-INPUT    PIC X(10) JUSTIFIED RIGHT.
+       01 WS-STMT-DATE-INPUT   PIC X(08) JUSTIFIED RIGHT.
+       01 WS-STMT-DATE-VALUE   PIC 9(08).
+
+       01 WS-STMT-OPENING-SET-SWITCH PIC X(01) VALUE 'N'.
+           88 WS-STMT-OPENING-SET     VALUE 'Y'.
+
        PROCEDURE DIVISION.
        DEBUT-PROGRAMME.
            DISPLAY "Bienvenue dans le simulateur bancaire".
+           OPEN I-O ACCOUNT-MASTER.
+           IF NOT WS-ACCTMAST-OK
+               DISPLAY "Erreur ouverture ACCOUNT-MASTER, statut "
+                   WS-ACCTMAST-STATUS "."
+               STOP RUN
+           END-IF.
+           OPEN EXTEND TRANSACTION-LOG.
+           IF NOT WS-TRANLOG-OK
+               DISPLAY "Erreur ouverture TRANSACTION-LOG, statut "
+                   WS-TRANLOG-STATUS "."
+               STOP RUN
+           END-IF.
+           MOVE WS-DEFAULT-ACCT-NUM TO WS-TARGET-ACCT-NUM.
+           MOVE WS-DEFAULT-ACCT-NUM TO ACCT-NUMBER.
+           PERFORM CHARGER-COMPTE.
            PERFORM AFFICHER-SOLDE.
 
        MENU-PRINCIPAL.
@@ -18,33 +164,320 @@
            DISPLAY "2 - Retirer de l'argent".
            DISPLAY "3 - Consulter le solde".
            DISPLAY "4 - Quitter".
-           ACCEPT CHOIX.
+           DISPLAY "5 - Changer de compte".
+           DISPLAY "6 - Imprimer un relevé de compte".
+           PERFORM SAISIR-CHOIX.
 
            EVALUATE CHOIX
                WHEN 1 PERFORM DEPOSER
                WHEN 2 PERFORM RETIRER
                WHEN 3 PERFORM AFFICHER-SOLDE
-               WHEN 4 STOP RUN
+               WHEN 4 PERFORM FIN-PROGRAMME
+               WHEN 5 PERFORM CHANGER-COMPTE
+               WHEN 6 PERFORM RELEVE-DE-COMPTE
                WHEN OTHER DISPLAY "Choix invalide, veuillez réessayer."
            END-EVALUATE.
            GO TO MENU-PRINCIPAL.
 
+       SAISIR-CHOIX.
+           ACCEPT WS-CHOIX-INPUT.
+           IF WS-CHOIX-INPUT IS NOT NUMERIC
+               DISPLAY "Saisie invalide, veuillez entrer un chiffre."
+               GO TO SAISIR-CHOIX
+           END-IF.
+           MOVE WS-CHOIX-INPUT TO CHOIX.
+
+       SAISIR-COMPTE-CIBLE.
+           MOVE SPACES TO WS-ACCT-NUM-INPUT.
+           ACCEPT WS-ACCT-NUM-INPUT.
+           INSPECT WS-ACCT-NUM-INPUT REPLACING LEADING SPACE BY ZERO.
+           IF WS-ACCT-NUM-INPUT IS NOT NUMERIC
+               DISPLAY "Numéro de compte invalide, veuillez réessayer"
+               GO TO SAISIR-COMPTE-CIBLE
+           END-IF.
+           MOVE WS-ACCT-NUM-INPUT TO WS-TARGET-ACCT-NUM.
+
+       SAISIR-DATE-RELEVE.
+           MOVE SPACES TO WS-STMT-DATE-INPUT.
+           ACCEPT WS-STMT-DATE-INPUT.
+           INSPECT WS-STMT-DATE-INPUT REPLACING LEADING SPACE BY ZERO.
+           IF WS-STMT-DATE-INPUT IS NOT NUMERIC
+               DISPLAY "Date invalide, veuillez réessayer."
+               GO TO SAISIR-DATE-RELEVE
+           END-IF.
+           MOVE WS-STMT-DATE-INPUT TO WS-STMT-DATE-VALUE.
+
+       CHARGER-COMPTE.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   INITIALIZE ACCT-MASTER-RECORD
+                   MOVE WS-TARGET-ACCT-NUM TO ACCT-NUMBER
+                   MOVE 1000.00 TO ACCT-SOLDE
+                   MOVE WS-DEFAULT-OVERDRAFT-LIMIT TO
+                       ACCT-OVERDRAFT-LIMIT
+                   MOVE WS-DEFAULT-OVERDRAFT-FEE TO ACCT-OVERDRAFT-FEE
+                   MOVE WS-DEFAULT-INTEREST-RATE TO
+                       ACCT-INTEREST-RATE
+                   SET ACCT-STATUS-ACTIVE TO TRUE
+                   WRITE ACCT-MASTER-RECORD
+                   DISPLAY "Nouveau compte créé."
+           END-READ.
+           MOVE ACCT-SOLDE TO SOLDE.
+           MOVE ACCT-NUMBER TO WS-CURRENT-ACCT-NUM.
+
+       RECHERCHER-COMPTE.
+           MOVE WS-TARGET-ACCT-NUM TO ACCT-NUMBER.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "Compte introuvable : " WS-TARGET-ACCT-NUM
+           END-READ.
+
+       CHANGER-COMPTE.
+           DISPLAY "Entrez le numéro de compte : ".
+           PERFORM SAISIR-COMPTE-CIBLE.
+           PERFORM RECHERCHER-COMPTE.
+           IF WS-ACCTMAST-OK
+               MOVE ACCT-SOLDE TO SOLDE
+               MOVE ACCT-NUMBER TO WS-CURRENT-ACCT-NUM
+               DISPLAY "Compte actif : " ACCT-NUMBER
+               PERFORM AFFICHER-SOLDE
+           ELSE
+               MOVE WS-CURRENT-ACCT-NUM TO ACCT-NUMBER
+           END-IF.
+
+       RELEVE-DE-COMPTE.
+           DISPLAY "Date de début (AAAAMMJJ) : ".
+           PERFORM SAISIR-DATE-RELEVE.
+           MOVE WS-STMT-DATE-VALUE TO WS-STMT-START-DATE.
+           DISPLAY "Date de fin (AAAAMMJJ) : ".
+           PERFORM SAISIR-DATE-RELEVE.
+           MOVE WS-STMT-DATE-VALUE TO WS-STMT-END-DATE.
+           MOVE 0 TO WS-STMT-PAGE-NUM.
+           MOVE 99 TO WS-STMT-LINE-COUNT.
+           MOVE SOLDE TO WS-STMT-OPENING-BAL.
+           MOVE SOLDE TO WS-STMT-CLOSING-BAL.
+           MOVE 'N' TO WS-STMT-EOF-SWITCH.
+           MOVE 'N' TO WS-STMT-HDR-SWITCH.
+           MOVE 'N' TO WS-STMT-OPENING-SET-SWITCH.
+           CLOSE TRANSACTION-LOG.
+           OPEN INPUT TRANSACTION-LOG.
+           IF NOT WS-TRANLOG-OK
+               DISPLAY "Erreur ouverture TRANSACTION-LOG, statut "
+                   WS-TRANLOG-STATUS "."
+               OPEN EXTEND TRANSACTION-LOG
+               IF NOT WS-TRANLOG-OK
+                   DISPLAY "Erreur ouverture TRANSACTION-LOG, statut "
+                       WS-TRANLOG-STATUS "."
+                   STOP RUN
+               END-IF
+           ELSE
+               PERFORM PRODUIRE-RELEVE
+           END-IF.
+
+       PRODUIRE-RELEVE.
+           OPEN OUTPUT STATEMENT-OUT.
+           IF NOT WS-STMTOUT-OK
+               DISPLAY "Erreur ouverture STMTOUT, statut "
+                   WS-STMTOUT-STATUS "."
+               CLOSE TRANSACTION-LOG
+               OPEN EXTEND TRANSACTION-LOG
+               IF NOT WS-TRANLOG-OK
+                   DISPLAY "Erreur ouverture TRANSACTION-LOG, statut "
+                       WS-TRANLOG-STATUS "."
+                   STOP RUN
+               END-IF
+           ELSE
+               PERFORM LIRE-MOUVEMENT-RELEVE
+                   UNTIL WS-STMT-END-OF-LOG
+               IF NOT WS-STMT-HDR-PRINTED
+                   PERFORM IMPRIMER-ENTETE-RELEVE
+               END-IF
+               PERFORM IMPRIMER-CLOTURE-RELEVE
+               CLOSE TRANSACTION-LOG
+               CLOSE STATEMENT-OUT
+               OPEN EXTEND TRANSACTION-LOG
+               IF WS-TRANLOG-OK
+                   DISPLAY "Relevé imprimé dans le fichier STMTOUT."
+               ELSE
+                   DISPLAY "Erreur ouverture TRANSACTION-LOG, statut "
+                       WS-TRANLOG-STATUS "."
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       LIRE-MOUVEMENT-RELEVE.
+           READ TRANSACTION-LOG
+               AT END
+                   SET WS-STMT-END-OF-LOG TO TRUE
+               NOT AT END
+                   PERFORM TRAITER-MOUVEMENT-RELEVE
+           END-READ.
+
+       TRAITER-MOUVEMENT-RELEVE.
+           IF TL-ACCT-NUMBER = ACCT-NUMBER
+               IF TL-TRAN-DATE < WS-STMT-START-DATE
+                   MOVE TL-RESULT-BALANCE TO WS-STMT-OPENING-BAL
+                   SET WS-STMT-OPENING-SET TO TRUE
+               ELSE
+                   IF TL-TRAN-DATE NOT > WS-STMT-END-DATE
+                       IF NOT WS-STMT-OPENING-SET
+                           PERFORM CALCULER-SOLDE-OUVERTURE
+                       END-IF
+                       IF NOT WS-STMT-HDR-PRINTED
+                           PERFORM IMPRIMER-ENTETE-RELEVE
+                       END-IF
+                       PERFORM IMPRIMER-LIGNE-RELEVE
+                   ELSE
+                       SET WS-STMT-END-OF-LOG TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CALCULER-SOLDE-OUVERTURE.
+           EVALUATE TRUE
+               WHEN TL-OP-WITHDRAWAL
+                   COMPUTE WS-STMT-OPENING-BAL =
+                       TL-RESULT-BALANCE + TL-AMOUNT + TL-FEE-AMOUNT
+               WHEN OTHER
+                   COMPUTE WS-STMT-OPENING-BAL =
+                       TL-RESULT-BALANCE - TL-AMOUNT
+           END-EVALUATE.
+           SET WS-STMT-OPENING-SET TO TRUE.
+
+       IMPRIMER-ENTETE-RELEVE.
+           ADD 1 TO WS-STMT-PAGE-NUM.
+           MOVE ACCT-NUMBER TO ST-H-ACCT-NUMBER.
+           MOVE WS-STMT-PAGE-NUM TO ST-H-PAGE-NUM.
+           MOVE ST-HEADING-LINE TO STATEMENT-OUT-RECORD.
+           WRITE STATEMENT-OUT-RECORD AFTER ADVANCING PAGE.
+           MOVE WS-STMT-START-DATE TO ST-P-START-DATE.
+           MOVE WS-STMT-END-DATE TO ST-P-END-DATE.
+           MOVE ST-PERIOD-LINE TO STATEMENT-OUT-RECORD.
+           WRITE STATEMENT-OUT-RECORD AFTER ADVANCING 1 LINES.
+           MOVE WS-STMT-OPENING-BAL TO ST-O-BALANCE.
+           MOVE ST-OPENING-LINE TO STATEMENT-OUT-RECORD.
+           WRITE STATEMENT-OUT-RECORD AFTER ADVANCING 1 LINES.
+           MOVE ST-COLUMN-HEADING-LINE TO STATEMENT-OUT-RECORD.
+           WRITE STATEMENT-OUT-RECORD AFTER ADVANCING 2 LINES.
+           MOVE 4 TO WS-STMT-LINE-COUNT.
+           SET WS-STMT-HDR-PRINTED TO TRUE.
+
+       IMPRIMER-LIGNE-RELEVE.
+           IF WS-STMT-LINE-COUNT >= WS-STMT-MAX-LINES
+               PERFORM IMPRIMER-ENTETE-RELEVE
+           END-IF.
+           MOVE TL-TRAN-DATE TO ST-D-DATE.
+           EVALUATE TRUE
+               WHEN TL-OP-DEPOSIT    MOVE "DEPOT" TO ST-D-OPERATION
+               WHEN TL-OP-WITHDRAWAL MOVE "RETRAIT" TO ST-D-OPERATION
+               WHEN TL-OP-INTEREST   MOVE "INTERETS" TO ST-D-OPERATION
+               WHEN TL-OP-FEE        MOVE "FRAIS" TO ST-D-OPERATION
+               WHEN OTHER            MOVE "AUTRE" TO ST-D-OPERATION
+           END-EVALUATE.
+           MOVE TL-AMOUNT TO ST-D-AMOUNT.
+           MOVE TL-FEE-AMOUNT TO ST-D-FEE.
+           MOVE TL-RESULT-BALANCE TO ST-D-BALANCE.
+           MOVE ST-DETAIL-LINE TO STATEMENT-OUT-RECORD.
+           WRITE STATEMENT-OUT-RECORD AFTER ADVANCING 1 LINES.
+           ADD 1 TO WS-STMT-LINE-COUNT.
+           MOVE TL-RESULT-BALANCE TO WS-STMT-CLOSING-BAL.
+
+       IMPRIMER-CLOTURE-RELEVE.
+           MOVE WS-STMT-CLOSING-BAL TO ST-C-BALANCE.
+           MOVE ST-CLOSING-LINE TO STATEMENT-OUT-RECORD.
+           WRITE STATEMENT-OUT-RECORD AFTER ADVANCING 2 LINES.
+
        DEPOSER.
            DISPLAY "Entrez le montant à déposer : ".
-           ACCEPT MONTANT.
+           PERFORM SAISIR-MONTANT.
            ADD MONTANT TO SOLDE.
-           DISPLAY "Dépôt effectué avec succès.".
+           MOVE SOLDE TO ACCT-SOLDE.
+           MOVE 'D' TO WS-OP-CODE.
+           MOVE 0 TO WS-FEE-AMOUNT.
+           PERFORM JOURNALISER-MOUVEMENT.
+           IF WS-ACCTMAST-OK AND WS-TRANLOG-OK
+               DISPLAY "Dépôt effectué avec succès."
+           ELSE
+               DISPLAY "Dépôt NON journalisé - contactez le support."
+           END-IF.
 
        RETIRER.
            DISPLAY "Entrez le montant à retirer : ".
-           ACCEPT MONTANT.
-           IF MONTANT > SOLDE THEN
-               DISPLAY "Fonds insuffisants !"
+           PERFORM SAISIR-MONTANT.
+           COMPUTE WS-TEST-BALANCE = SOLDE - MONTANT.
+           IF WS-TEST-BALANCE < 0
+               COMPUTE WS-TEST-BALANCE =
+                   WS-TEST-BALANCE - ACCT-OVERDRAFT-FEE
+           END-IF.
+           COMPUTE WS-MIN-BALANCE = 0 - ACCT-OVERDRAFT-LIMIT.
+           IF WS-TEST-BALANCE < WS-MIN-BALANCE THEN
+               DISPLAY
+                 "Fonds insuffisants, même avec découvert autorisé !"
            ELSE
                SUBTRACT MONTANT FROM SOLDE
-               DISPLAY "Retrait effectué avec succès.".
+               IF SOLDE < 0
+                   SUBTRACT ACCT-OVERDRAFT-FEE FROM SOLDE
+                   MOVE ACCT-OVERDRAFT-FEE TO WS-FEE-AMOUNT
+                   DISPLAY "Découvert autorisé utilisé - frais de "
+                       ACCT-OVERDRAFT-FEE " EUR appliqués."
+               ELSE
+                   MOVE 0 TO WS-FEE-AMOUNT
+               END-IF
+               MOVE SOLDE TO ACCT-SOLDE
+               MOVE 'W' TO WS-OP-CODE
+               PERFORM JOURNALISER-MOUVEMENT
+               IF WS-ACCTMAST-OK AND WS-TRANLOG-OK
+                   DISPLAY "Retrait effectué avec succès."
+               ELSE
+                   DISPLAY
+                     "Retrait NON journalisé - contactez le support."
+               END-IF.
+
+       SAISIR-MONTANT.
+           MOVE SPACES TO WS-MONTANT-INPUT.
+           ACCEPT WS-MONTANT-INPUT.
+           INSPECT WS-MONTANT-INPUT REPLACING LEADING SPACE BY ZERO.
+           IF WS-MONTANT-INPUT IS NOT NUMERIC
+               DISPLAY "Montant invalide, veuillez réessayer."
+               GO TO SAISIR-MONTANT
+           END-IF.
+           MOVE WS-MONTANT-INPUT TO MONTANT.
+           IF MONTANT <= 0
+               DISPLAY "Le montant doit être supérieur à zéro."
+               GO TO SAISIR-MONTANT
+           END-IF.
 
        AFFICHER-SOLDE.
            DISPLAY "Votre solde actuel est : " SOLDE " EUR".
 
+       JOURNALISER-MOUVEMENT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           ADD 1 TO ACCT-LAST-TRAN-SEQ.
+           MOVE WS-CURRENT-DATE TO ACCT-LAST-TRAN-DATE.
+           REWRITE ACCT-MASTER-RECORD.
+           IF NOT WS-ACCTMAST-OK
+               DISPLAY "Erreur mise à jour ACCOUNT-MASTER, statut "
+                   WS-ACCTMAST-STATUS "."
+           ELSE
+               MOVE ACCT-NUMBER TO TL-ACCT-NUMBER
+               MOVE ACCT-LAST-TRAN-SEQ TO TL-TRAN-SEQ-NUM
+               MOVE WS-CURRENT-DATE TO TL-TRAN-DATE
+               MOVE WS-CURRENT-TIME TO TL-TRAN-TIME
+               MOVE WS-OP-CODE TO TL-OPERATION-CODE
+               MOVE MONTANT TO TL-AMOUNT
+               MOVE WS-FEE-AMOUNT TO TL-FEE-AMOUNT
+               MOVE SOLDE TO TL-RESULT-BALANCE
+               WRITE TRAN-LOG-RECORD
+               IF NOT WS-TRANLOG-OK
+                   DISPLAY "Erreur écriture TRANSACTION-LOG, statut "
+                       WS-TRANLOG-STATUS "."
+               END-IF
+           END-IF.
+
+       FIN-PROGRAMME.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANSACTION-LOG.
+           STOP RUN.
+
        END PROGRAM SIMULATEUR-BANQUE.
