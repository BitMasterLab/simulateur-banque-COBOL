@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*    COPYBOOK      : CHKPTREC.CPY
+000030*    DESCRIPTION   : CHECKPOINT RECORD FOR BANKBTCH RESTART.  THE
+000040*                    CHECKPOINT FILE HOLDS A SINGLE RECORD WHICH
+000050*                    IS FULLY REWRITTEN (OPEN OUTPUT/WRITE/CLOSE)
+000060*                    EVERY TIME A NEW CHECKPOINT IS TAKEN, SO THE
+000070*                    FILE ALWAYS REFLECTS THE LAST TRANSACTION
+000080*                    NUMBER SAFELY COMMITTED TO THE ACCOUNT
+000090*                    MASTER AND TRANSACTION LOG.
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT DESCRIPTION
+000120*    ---------- ---- ---------------------------------------------
+000130*    2026-08-08 JLP  ORIGINAL
+000140******************************************************************
+000150 01  CHECKPOINT-RECORD.
+000160     05  CK-LAST-TRAN-NUM         PIC 9(08).
+000170     05  CK-RUN-DATE              PIC 9(08).
+000180     05  CK-RUN-TIME              PIC 9(08).
+000190     05  FILLER                   PIC X(10).
