@@ -0,0 +1,51 @@
+000010******************************************************************
+000020*    COPYBOOK      : RECONMSG.CPY
+000030*    DESCRIPTION   : PRINT LINE LAYOUTS FOR THE END-OF-DAY
+000040*                    RECONCILIATION REPORT PRODUCED BY BANKRECN.
+000050*    MODIFICATION HISTORY
+000060*    DATE       INIT DESCRIPTION
+000070*    ---------- ---- ---------------------------------------------
+000080*    2026-08-08 JLP  ORIGINAL
+000090******************************************************************
+000100 01  RC-HEADING-LINE.
+000110     05  RC-H-CC              PIC X(01)  VALUE '1'.
+000120     05  FILLER               PIC X(40)  VALUE
+000130         "BANKRECN - RAPPORT DE RAPPROCHEMENT".
+000140     05  FILLER               PIC X(10)  VALUE " DU ".
+000150     05  RC-H-DATE            PIC 9(08).
+000160     05  FILLER               PIC X(74)  VALUE SPACES.
+000200
+000210 01  RC-COLUMN-HEADING-LINE.
+000220     05  RC-CH-CC             PIC X(01)  VALUE ' '.
+000230     05  FILLER               PIC X(12)  VALUE "NO COMPTE".
+000240     05  FILLER               PIC X(20)  VALUE
+000250         "SOLDE JOURNAL".
+000260     05  FILLER               PIC X(20)  VALUE
+000270         "SOLDE COMPTE".
+000280     05  FILLER               PIC X(10)  VALUE "ECART".
+000290     05  FILLER               PIC X(10)  VALUE "STATUT".
+000300     05  FILLER               PIC X(60)  VALUE SPACES.
+000310
+000320 01  RC-DETAIL-LINE.
+000330     05  RC-D-CC              PIC X(01)  VALUE ' '.
+000340     05  RC-D-ACCT-NUMBER     PIC 9(10).
+000350     05  FILLER               PIC X(02)  VALUE SPACES.
+000360     05  RC-D-JOURNAL-BAL     PIC -(8)9.99.
+000370     05  FILLER               PIC X(03)  VALUE SPACES.
+000380     05  RC-D-MASTER-BAL      PIC -(8)9.99.
+000390     05  FILLER               PIC X(03)  VALUE SPACES.
+000400     05  RC-D-VARIANCE        PIC -(8)9.99.
+000410     05  FILLER               PIC X(03)  VALUE SPACES.
+000420     05  RC-D-STATUT          PIC X(12).
+000430     05  FILLER               PIC X(63)  VALUE SPACES.
+000440
+000450 01  RC-TOTAL-LINE.
+000460     05  RC-T-CC              PIC X(01)  VALUE ' '.
+000470     05  FILLER               PIC X(30)  VALUE
+000480         "TOTAL COMPTES TRAITES ......".
+000490     05  RC-T-COUNT           PIC ZZZ,ZZ9.
+000500     05  FILLER               PIC X(20)  VALUE SPACES.
+000510     05  FILLER               PIC X(30)  VALUE
+000520         "TOTAL ANOMALIES ............".
+000530     05  RC-T-EXCEPT-COUNT    PIC ZZZ,ZZ9.
+000540     05  FILLER               PIC X(38)  VALUE SPACES.
