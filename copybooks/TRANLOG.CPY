@@ -0,0 +1,27 @@
+000010******************************************************************
+000020*    COPYBOOK      : TRANLOG.CPY
+000030*    DESCRIPTION   : TRANSACTION LOG RECORD LAYOUT - APPENDED TO
+000040*                    THE SEQUENTIAL TRANSACTION-LOG FILE FOR EVERY
+000050*                    DEPOSIT, WITHDRAWAL, FEE OR INTEREST POSTING.
+000060*    MODIFICATION HISTORY
+000070*    DATE       INIT DESCRIPTION
+000080*    ---------- ---- ---------------------------------------------
+000090*    2026-08-08 JLP  ORIGINAL - DEPOSIT/WITHDRAWAL LOGGING
+000100*    2026-08-08 JLP  ADD FEE AMOUNT AND SEQUENCE NUMBER
+000110*    2026-08-08 JLP  ADD INTEREST OPERATION CODE
+000120******************************************************************
+000130 01  TRAN-LOG-RECORD.
+000140     05  TL-ACCT-NUMBER           PIC 9(10).
+000150     05  TL-TRAN-SEQ-NUM          PIC 9(08).
+000160     05  TL-TIMESTAMP.
+000170         10  TL-TRAN-DATE             PIC 9(08).
+000180         10  TL-TRAN-TIME             PIC 9(08).
+000190     05  TL-OPERATION-CODE        PIC X(01).
+000200         88  TL-OP-DEPOSIT            VALUE 'D'.
+000210         88  TL-OP-WITHDRAWAL         VALUE 'W'.
+000220         88  TL-OP-INTEREST           VALUE 'I'.
+000230         88  TL-OP-FEE                VALUE 'F'.
+000240     05  TL-AMOUNT                PIC S9(8)V99.
+000250     05  TL-FEE-AMOUNT            PIC S9(6)V99.
+000260     05  TL-RESULT-BALANCE        PIC S9(8)V99.
+000270     05  FILLER                   PIC X(19).
