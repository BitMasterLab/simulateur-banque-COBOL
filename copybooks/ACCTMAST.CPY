@@ -0,0 +1,24 @@
+000010******************************************************************
+000020*    COPYBOOK      : ACCTMAST.CPY
+000030*    DESCRIPTION   : ACCOUNT MASTER RECORD LAYOUT - KSDS KEYED BY
+000040*                    ACCT-NUMBER.  SHARED BY THE ONLINE SIMULATOR
+000050*                    AND ALL BATCH PROGRAMS THAT TOUCH BALANCES.
+000060*    MODIFICATION HISTORY
+000070*    DATE       INIT DESCRIPTION
+000080*    ---------- ---- ---------------------------------------------
+000090*    2026-08-08 JLP  ORIGINAL - INDEXED ACCOUNT MASTER
+000100*    2026-08-08 JLP  ADD OVERDRAFT LIMIT AND FEE FIELDS
+000110*    2026-08-08 JLP  ADD INTEREST RATE FOR MONTH-END ACCRUAL
+000120******************************************************************
+000130 01  ACCT-MASTER-RECORD.
+000140     05  ACCT-NUMBER              PIC 9(10).
+000150     05  ACCT-SOLDE               PIC S9(8)V99 COMP-3.
+000160     05  ACCT-OVERDRAFT-LIMIT     PIC S9(8)V99 COMP-3.
+000170     05  ACCT-OVERDRAFT-FEE       PIC S9(6)V99 COMP-3.
+000180     05  ACCT-INTEREST-RATE       PIC S9(3)V9999 COMP-3.
+000190     05  ACCT-STATUS              PIC X(01).
+000200         88  ACCT-STATUS-ACTIVE       VALUE 'A'.
+000210         88  ACCT-STATUS-CLOSED       VALUE 'C'.
+000220     05  ACCT-LAST-TRAN-DATE      PIC 9(08).
+000230     05  ACCT-LAST-TRAN-SEQ       PIC 9(08).
+000240     05  FILLER                   PIC X(20).
