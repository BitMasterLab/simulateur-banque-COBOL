@@ -0,0 +1,20 @@
+000010******************************************************************
+000020*    COPYBOOK      : BTCHTRAN.CPY
+000030*    DESCRIPTION   : INPUT RECORD LAYOUT FOR A BATCH TRANSACTION
+000040*                    FILE FED TO BANKBTCH.  BT-TRAN-NUM MUST BE
+000050*                    STRICTLY ASCENDING WITHIN THE FILE - IT IS
+000060*                    THE KEY THE CHECKPOINT/RESTART LOGIC USES TO
+000070*                    TELL WHICH RECORDS WERE ALREADY COMMITTED.
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- ---------------------------------------------
+000110*    2026-08-08 JLP  ORIGINAL
+000120******************************************************************
+000130 01  BATCH-TRAN-RECORD.
+000140     05  BT-TRAN-NUM              PIC 9(08).
+000150     05  BT-ACCT-NUMBER           PIC 9(10).
+000160     05  BT-OPERATION-CODE        PIC X(01).
+000170         88  BT-OP-DEPOSIT            VALUE 'D'.
+000180         88  BT-OP-WITHDRAWAL         VALUE 'W'.
+000190     05  BT-AMOUNT                PIC 9(8)V99.
+000200     05  FILLER                   PIC X(10).
