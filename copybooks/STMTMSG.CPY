@@ -0,0 +1,63 @@
+000010******************************************************************
+000020*    COPYBOOK      : STMTMSG.CPY
+000030*    DESCRIPTION   : PRINT LINE LAYOUTS FOR THE CUSTOMER ACCOUNT
+000040*                    STATEMENT PRODUCED BY SIMULATEUR-BANQUE'S
+000050*                    RELEVE-DE-COMPTE OPTION.
+000060*    MODIFICATION HISTORY
+000070*    DATE       INIT DESCRIPTION
+000080*    ---------- ---- ---------------------------------------------
+000090*    2026-08-08 JLP  ORIGINAL
+000095*    2026-08-08 JLP  CORRECTED TRAILING FILLER WIDTHS SO EVERY
+000096*                    PRINT LINE GROUP TOTALS 133 BYTES.
+000100******************************************************************
+000110 01  ST-HEADING-LINE.
+000120     05  ST-H-CC              PIC X(01)  VALUE '1'.
+000130     05  FILLER               PIC X(20)  VALUE
+000140         "RELEVE DE COMPTE NO ".
+000150     05  ST-H-ACCT-NUMBER     PIC 9(10).
+000160     05  FILLER               PIC X(10)  VALUE "  PAGE ".
+000170     05  ST-H-PAGE-NUM        PIC ZZZ9.
+000180     05  FILLER               PIC X(88)  VALUE SPACES.
+000190
+000200 01  ST-PERIOD-LINE.
+000210     05  ST-P-CC              PIC X(01)  VALUE ' '.
+000220     05  FILLER               PIC X(08)  VALUE "PERIODE ".
+000230     05  ST-P-START-DATE      PIC 9(08).
+000240     05  FILLER               PIC X(04)  VALUE " AU ".
+000250     05  ST-P-END-DATE        PIC 9(08).
+000260     05  FILLER               PIC X(104) VALUE SPACES.
+000270
+000280 01  ST-OPENING-LINE.
+000290     05  ST-O-CC              PIC X(01)  VALUE ' '.
+000300     05  FILLER               PIC X(20)  VALUE
+000310         "SOLDE D'OUVERTURE : ".
+000320     05  ST-O-BALANCE         PIC -(8)9.99.
+000330     05  FILLER               PIC X(100) VALUE SPACES.
+000340
+000350 01  ST-COLUMN-HEADING-LINE.
+000360     05  ST-CH-CC             PIC X(01)  VALUE ' '.
+000370     05  FILLER               PIC X(12)  VALUE "DATE".
+000380     05  FILLER               PIC X(15)  VALUE "OPERATION".
+000390     05  FILLER               PIC X(18)  VALUE "MONTANT".
+000400     05  FILLER               PIC X(15)  VALUE "FRAIS".
+000410     05  FILLER               PIC X(20)  VALUE "SOLDE".
+000420     05  FILLER               PIC X(52)  VALUE SPACES.
+000430
+000440 01  ST-DETAIL-LINE.
+000450     05  ST-D-CC              PIC X(01)  VALUE ' '.
+000460     05  ST-D-DATE            PIC 9(08).
+000470     05  FILLER               PIC X(04)  VALUE SPACES.
+000480     05  ST-D-OPERATION       PIC X(15).
+000490     05  ST-D-AMOUNT          PIC -(8)9.99.
+000500     05  FILLER               PIC X(05)  VALUE SPACES.
+000510     05  ST-D-FEE             PIC -(6)9.99.
+000520     05  FILLER               PIC X(05)  VALUE SPACES.
+000530     05  ST-D-BALANCE         PIC -(8)9.99.
+000540     05  FILLER               PIC X(61)  VALUE SPACES.
+000550
+000560 01  ST-CLOSING-LINE.
+000570     05  ST-C-CC              PIC X(01)  VALUE ' '.
+000580     05  FILLER               PIC X(20)  VALUE
+000590         "SOLDE DE CLOTURE : ".
+000600     05  ST-C-BALANCE         PIC -(8)9.99.
+000610     05  FILLER               PIC X(100) VALUE SPACES.
