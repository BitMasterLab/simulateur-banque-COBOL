@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*    COPYBOOK      : GLEXTR.CPY
+000030*    DESCRIPTION   : FIXED-WIDTH GENERAL LEDGER INTERFACE RECORD
+000040*                    PRODUCED BY GLEXTRCT AT END OF DAY FOR THE
+000050*                    DOWNSTREAM GENERAL LEDGER SYSTEM.
+000060*    MODIFICATION HISTORY
+000070*    DATE       INIT DESCRIPTION
+000080*    ---------- ---- ---------------------------------------------
+000090*    2026-08-08 JLP  ORIGINAL
+000100******************************************************************
+000110 01  GL-EXTRACT-RECORD.
+000120     05  GL-ACCT-NUMBER           PIC 9(10).
+000130     05  GL-DATE                  PIC 9(08).
+000140     05  GL-DR-CR-INDICATOR       PIC X(01).
+000150         88  GL-DEBIT                 VALUE 'D'.
+000160         88  GL-CREDIT                VALUE 'C'.
+000170     05  GL-AMOUNT                PIC 9(08)V99.
+000180     05  GL-RESULT-BALANCE        PIC S9(8)V99.
+000190     05  FILLER                   PIC X(30).
