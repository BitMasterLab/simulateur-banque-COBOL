@@ -0,0 +1,51 @@
+000010******************************************************************
+000020*    COPYBOOK      : INTRMSG.CPY
+000030*    DESCRIPTION   : PRINT LINE LAYOUTS FOR THE MONTH-END
+000040*                    INTEREST ACCRUAL REPORT PRODUCED BY INTACCR.
+000050*    MODIFICATION HISTORY
+000060*    DATE       INIT DESCRIPTION
+000070*    ---------- ---- ---------------------------------------------
+000080*    2026-08-08 JLP  ORIGINAL
+000085*    2026-08-08 JLP  CORRECTED IR-DETAIL-LINE TRAILING FILLER SO
+000086*                    THE GROUP TOTALS 133 BYTES.
+000087*    2026-08-08 JLP  WIDENED IR-D-RATE TO 3 INTEGER DIGITS TO
+000088*                    MATCH ACCT-INTEREST-RATE - A RATE OF 100%
+000089*                    OR MORE NO LONGER TRUNCATES ON THE REPORT.
+000090******************************************************************
+000100 01  IR-HEADING-LINE.
+000110     05  IR-H-CC              PIC X(01)  VALUE '1'.
+000120     05  FILLER               PIC X(40)  VALUE
+000130         "INTACCR - RAPPORT DES INTERETS DU MOIS".
+000140     05  FILLER               PIC X(10)  VALUE " DATE : ".
+000150     05  IR-H-DATE            PIC 9(08).
+000160     05  FILLER               PIC X(74)  VALUE SPACES.
+000170
+000180 01  IR-COLUMN-HEADING-LINE.
+000190     05  IR-CH-CC             PIC X(01)  VALUE ' '.
+000200     05  FILLER               PIC X(12)  VALUE "NO COMPTE".
+000210     05  FILLER               PIC X(15)  VALUE "TAUX".
+000220     05  FILLER               PIC X(20)  VALUE "INTERETS".
+000230     05  FILLER               PIC X(20)  VALUE "NOUVEAU SOLDE".
+000240     05  FILLER               PIC X(65)  VALUE SPACES.
+000250
+000260 01  IR-DETAIL-LINE.
+000270     05  IR-D-CC              PIC X(01)  VALUE ' '.
+000280     05  IR-D-ACCT-NUMBER     PIC 9(10).
+000290     05  FILLER               PIC X(02)  VALUE SPACES.
+000300     05  IR-D-RATE            PIC ZZ9.9999.
+000310     05  FILLER               PIC X(05)  VALUE SPACES.
+000320     05  IR-D-INTEREST        PIC -(6)9.99.
+000330     05  FILLER               PIC X(05)  VALUE SPACES.
+000340     05  IR-D-NEW-BALANCE     PIC -(8)9.99.
+000350     05  FILLER               PIC X(80)  VALUE SPACES.
+000360
+000370 01  IR-TOTAL-LINE.
+000380     05  IR-T-CC              PIC X(01)  VALUE ' '.
+000390     05  FILLER               PIC X(30)  VALUE
+000400         "COMPTES EXAMINES ...........".
+000410     05  IR-T-READ-COUNT      PIC ZZZ,ZZ9.
+000420     05  FILLER               PIC X(20)  VALUE SPACES.
+000430     05  FILLER               PIC X(30)  VALUE
+000440         "COMPTES CREDITES ...........".
+000450     05  IR-T-CREDIT-COUNT    PIC ZZZ,ZZ9.
+000460     05  FILLER               PIC X(38)  VALUE SPACES.
