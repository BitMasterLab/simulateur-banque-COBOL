@@ -0,0 +1,320 @@
+000010******************************************************************
+000020*    PROGRAM-ID    : BANKBTCH
+000030*    AUTHOR        : J. L. PELLETIER
+000040*    INSTALLATION  : DIRECTION INFORMATIQUE
+000050*    DATE-WRITTEN  : 2026-08-08
+000060*    DESCRIPTION   : UNATTENDED BATCH POSTING.  READS A FILE OF
+000070*                    DEPOSIT/WITHDRAWAL TRANSACTIONS AND DRIVES
+000080*                    THE SAME POSTING RULES AS THE ONLINE
+000090*                    SIMULATEUR-BANQUE DEPOSER/RETIRER OPTIONS
+000100*                    (OVERDRAFT LIMIT AND FEE INCLUDED) AGAINST
+000110*                    THE ACCOUNT-MASTER, LOGGING EACH POSTING TO
+000120*                    TRANSACTION-LOG.  A CHECKPOINT RECORD (LAST
+000130*                    TRANSACTION NUMBER COMMITTED) IS REWRITTEN
+000140*                    EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A
+000150*                    RESTART OF THIS JOB SKIPS PAST WHATEVER WAS
+000160*                    ALREADY COMMITTED INSTEAD OF REPROCESSING OR
+000170*                    SKIPPING TRANSACTIONS.  RUN VIA JCL - SEE
+000180*                    JCL/BANKBTCH.JCL.
+000190*    MODIFICATION HISTORY
+000200*    DATE       INIT DESCRIPTION
+000210*    ---------- ---- ---------------------------------------------
+000220*    2026-08-08 JLP  ORIGINAL
+000225*    2026-08-08 JLP  CHECK EVERY OPEN THAT IS NOT ALLOWED TO FAIL
+000226*                    FOR SUCCESS INSTEAD OF TRUSTING THE FILE CAME
+000227*                    UP CLEAN (THE CHECKPOINT FILE'S INPUT OPEN IN
+000228*                    1100-READ-CHECKPOINT IS UNCHANGED - A MISSING
+000229*                    CHECKPOINT DATA SET IS THE NORMAL, EXPECTED
+000231*                    CASE ON A FIRST RUN).
+000232*    2026-08-08 JLP  CHECK THE ACCTMAST REWRITE, THE TRANLOG
+000233*                    WRITE AND THE CHECKPOINT WRITE IN
+000234*                    3000-ECRIRE-CHECKPOINT FOR SUCCESS TOO.
+000235******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. BANKBTCH.
+000260 AUTHOR. J L PELLETIER.
+000270 INSTALLATION. DIRECTION INFORMATIQUE.
+000280 DATE-WRITTEN. 2026-08-08.
+000290 DATE-COMPILED.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT TRANSACTION-IN
+000350         ASSIGN TO "BTCHIN"
+000360         ORGANIZATION IS SEQUENTIAL
+000370         ACCESS MODE IS SEQUENTIAL
+000380         FILE STATUS IS WS-BTCHIN-STATUS.
+000390
+000400     SELECT ACCOUNT-MASTER
+000410         ASSIGN TO "ACCTMAST"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS ACCT-NUMBER
+000450         FILE STATUS IS WS-ACCTMAST-STATUS.
+000460
+000470     SELECT TRANSACTION-LOG
+000480         ASSIGN TO "TRANLOG"
+000490         ORGANIZATION IS SEQUENTIAL
+000500         ACCESS MODE IS SEQUENTIAL
+000510         FILE STATUS IS WS-TRANLOG-STATUS.
+000520
+000530     SELECT CHECKPOINT-FILE
+000540         ASSIGN TO "CHKPT"
+000550         ORGANIZATION IS SEQUENTIAL
+000560         ACCESS MODE IS SEQUENTIAL
+000570         FILE STATUS IS WS-CHKPT-STATUS.
+000580
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  TRANSACTION-IN
+000620     LABEL RECORDS ARE STANDARD.
+000630 COPY BTCHTRAN.
+000640
+000650 FD  ACCOUNT-MASTER
+000660     LABEL RECORDS ARE STANDARD.
+000670 COPY ACCTMAST.
+000680
+000690 FD  TRANSACTION-LOG
+000700     LABEL RECORDS ARE STANDARD.
+000710 COPY TRANLOG.
+000720
+000730 FD  CHECKPOINT-FILE
+000740     LABEL RECORDS ARE STANDARD.
+000750 COPY CHKPTREC.
+000760
+000770 WORKING-STORAGE SECTION.
+000780 01  WS-BTCHIN-STATUS         PIC X(02).
+000790     88  WS-BTCHIN-OK             VALUE '00'.
+000800
+000810 01  WS-ACCTMAST-STATUS       PIC X(02).
+000820     88  WS-ACCTMAST-OK           VALUE '00'.
+000830
+000840 01  WS-TRANLOG-STATUS        PIC X(02).
+000850     88  WS-TRANLOG-OK            VALUE '00'.
+000860
+000870 01  WS-CHKPT-STATUS          PIC X(02).
+000880     88  WS-CHKPT-OK              VALUE '00'.
+000890
+000900 01  WS-END-OF-INPUT-SWITCH   PIC X(01) VALUE 'N'.
+000910     88  WS-END-OF-INPUT          VALUE 'Y'.
+000920
+000930 01  WS-LAST-COMMITTED-TRAN-NUM PIC 9(08) VALUE 0.
+000940 01  WS-CHECKPOINT-INTERVAL   PIC 9(04) COMP VALUE 10.
+000950 01  WS-RECORDS-SINCE-CKPT    PIC 9(04) COMP VALUE 0.
+000960
+000970 01  WS-TODAY                 PIC 9(08).
+000980 01  WS-NOW                   PIC 9(08).
+000990
+001000 01  WS-TEST-BALANCE          PIC S9(8)V99.
+001010 01  WS-MIN-BALANCE           PIC S9(8)V99.
+001020 01  WS-FEE-AMOUNT            PIC S9(6)V99.
+001030
+001040 01  WS-COUNTERS.
+001050     05  WS-TRANS-READ        PIC 9(06) COMP VALUE 0.
+001060     05  WS-TRANS-POSTED      PIC 9(06) COMP VALUE 0.
+001070     05  WS-TRANS-SKIPPED     PIC 9(06) COMP VALUE 0.
+001080     05  WS-TRANS-REJECTED    PIC 9(06) COMP VALUE 0.
+001090
+001100 PROCEDURE DIVISION.
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001130     PERFORM 2000-PROCESS-ONE-TRANSACTION THRU 2000-EXIT
+001140         UNTIL WS-END-OF-INPUT.
+001150     PERFORM 3000-ECRIRE-CHECKPOINT THRU 3000-EXIT.
+001160     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001170     STOP RUN.
+001180
+001190 1000-INITIALIZE.
+001200     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001210     OPEN INPUT TRANSACTION-IN.
+001211     IF NOT WS-BTCHIN-OK
+001212         DISPLAY "BANKBTCH - ERREUR OUVERTURE BTCHIN, STATUT "
+001213             WS-BTCHIN-STATUS
+001214         MOVE 16 TO RETURN-CODE
+001215         STOP RUN
+001216     END-IF.
+001220     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+001230     OPEN I-O ACCOUNT-MASTER.
+001231     IF NOT WS-ACCTMAST-OK
+001232         DISPLAY "BANKBTCH - ERREUR OUVERTURE ACCTMAST, STATUT "
+001233             WS-ACCTMAST-STATUS
+001234         MOVE 16 TO RETURN-CODE
+001235         STOP RUN
+001236     END-IF.
+001240     OPEN EXTEND TRANSACTION-LOG.
+001241     IF NOT WS-TRANLOG-OK
+001242         DISPLAY "BANKBTCH - ERREUR OUVERTURE TRANLOG, STATUT "
+001243             WS-TRANLOG-STATUS
+001244         MOVE 16 TO RETURN-CODE
+001245         STOP RUN
+001246     END-IF.
+001250     DISPLAY "BANKBTCH - REPRISE APRES TRANSACTION "
+001260         WS-LAST-COMMITTED-TRAN-NUM.
+001270 1000-EXIT.
+001280     EXIT.
+001290
+001300 1100-READ-CHECKPOINT.
+001310     MOVE 0 TO WS-LAST-COMMITTED-TRAN-NUM.
+001320     OPEN INPUT CHECKPOINT-FILE.
+001330     IF WS-CHKPT-OK
+001340         READ CHECKPOINT-FILE
+001350             AT END
+001360                 CONTINUE
+001370             NOT AT END
+001380                 MOVE CK-LAST-TRAN-NUM TO
+001390                     WS-LAST-COMMITTED-TRAN-NUM
+001400         END-READ
+001410         CLOSE CHECKPOINT-FILE
+001420     END-IF.
+001430 1100-EXIT.
+001440     EXIT.
+001450
+001460 2000-PROCESS-ONE-TRANSACTION.
+001470     READ TRANSACTION-IN
+001480         AT END
+001490             SET WS-END-OF-INPUT TO TRUE
+001500         NOT AT END
+001510             PERFORM 2100-HANDLE-ONE-TRANSACTION THRU 2100-EXIT
+001520     END-READ.
+001530 2000-EXIT.
+001540     EXIT.
+001550
+001560 2100-HANDLE-ONE-TRANSACTION.
+001570     ADD 1 TO WS-TRANS-READ.
+001580     IF BT-TRAN-NUM > WS-LAST-COMMITTED-TRAN-NUM
+001590         PERFORM 2200-POST-TRANSACTION THRU 2200-EXIT
+001600         MOVE BT-TRAN-NUM TO WS-LAST-COMMITTED-TRAN-NUM
+001610         ADD 1 TO WS-RECORDS-SINCE-CKPT
+001620         IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+001630             PERFORM 3000-ECRIRE-CHECKPOINT THRU 3000-EXIT
+001640             MOVE 0 TO WS-RECORDS-SINCE-CKPT
+001650         END-IF
+001660     ELSE
+001670         ADD 1 TO WS-TRANS-SKIPPED
+001680         DISPLAY "TRANSACTION " BT-TRAN-NUM
+001690             " DEJA TRAITEE - IGNOREE."
+001700     END-IF.
+001710 2100-EXIT.
+001720     EXIT.
+001730
+001740 2200-POST-TRANSACTION.
+001750     MOVE BT-ACCT-NUMBER TO ACCT-NUMBER.
+001760     READ ACCOUNT-MASTER
+001770         INVALID KEY
+001780             ADD 1 TO WS-TRANS-REJECTED
+001790             DISPLAY "COMPTE INCONNU : " BT-ACCT-NUMBER
+001800     END-READ.
+001810     IF WS-ACCTMAST-OK
+001820         EVALUATE TRUE
+001830             WHEN BT-OP-DEPOSIT
+001840                 PERFORM 2300-APPLIQUER-DEPOT THRU 2300-EXIT
+001850             WHEN BT-OP-WITHDRAWAL
+001860                 PERFORM 2400-APPLIQUER-RETRAIT THRU 2400-EXIT
+001870             WHEN OTHER
+001880                 ADD 1 TO WS-TRANS-REJECTED
+001890                 DISPLAY "CODE OPERATION INVALIDE POUR "
+001900                     BT-TRAN-NUM
+001910         END-EVALUATE
+001920     END-IF.
+001930 2200-EXIT.
+001940     EXIT.
+001950
+001960 2300-APPLIQUER-DEPOT.
+001970     ADD BT-AMOUNT TO ACCT-SOLDE.
+001980     MOVE 0 TO WS-FEE-AMOUNT.
+001990     SET TL-OP-DEPOSIT TO TRUE.
+002000     MOVE BT-AMOUNT TO TL-AMOUNT.
+002010     PERFORM 2500-JOURNALISER-BATCH THRU 2500-EXIT.
+002020     ADD 1 TO WS-TRANS-POSTED.
+002030 2300-EXIT.
+002040     EXIT.
+002050
+002060 2400-APPLIQUER-RETRAIT.
+002070     COMPUTE WS-TEST-BALANCE = ACCT-SOLDE - BT-AMOUNT.
+002080     IF WS-TEST-BALANCE < 0
+002090         COMPUTE WS-TEST-BALANCE =
+002100             WS-TEST-BALANCE - ACCT-OVERDRAFT-FEE
+002110     END-IF.
+002120     COMPUTE WS-MIN-BALANCE = 0 - ACCT-OVERDRAFT-LIMIT.
+002130     IF WS-TEST-BALANCE < WS-MIN-BALANCE
+002140         ADD 1 TO WS-TRANS-REJECTED
+002150         DISPLAY "FONDS INSUFFISANTS POUR TRANSACTION "
+002160             BT-TRAN-NUM
+002170     ELSE
+002180         SUBTRACT BT-AMOUNT FROM ACCT-SOLDE
+002190         IF ACCT-SOLDE < 0
+002200             SUBTRACT ACCT-OVERDRAFT-FEE FROM ACCT-SOLDE
+002210             MOVE ACCT-OVERDRAFT-FEE TO WS-FEE-AMOUNT
+002220         ELSE
+002230             MOVE 0 TO WS-FEE-AMOUNT
+002240         END-IF
+002250         SET TL-OP-WITHDRAWAL TO TRUE
+002260         MOVE BT-AMOUNT TO TL-AMOUNT
+002270         PERFORM 2500-JOURNALISER-BATCH THRU 2500-EXIT
+002280         ADD 1 TO WS-TRANS-POSTED
+002290     END-IF.
+002300 2400-EXIT.
+002310     EXIT.
+002320
+002330 2500-JOURNALISER-BATCH.
+002340     ACCEPT WS-NOW FROM TIME.
+002350     ADD 1 TO ACCT-LAST-TRAN-SEQ.
+002360     MOVE WS-TODAY TO ACCT-LAST-TRAN-DATE.
+002370     REWRITE ACCT-MASTER-RECORD.
+002371     IF NOT WS-ACCTMAST-OK
+002372         DISPLAY "BANKBTCH - ERREUR REECRITURE ACCTMAST, "
+002373             "STATUT " WS-ACCTMAST-STATUS
+002374         MOVE 16 TO RETURN-CODE
+002375         STOP RUN
+002376     END-IF.
+002380     MOVE ACCT-NUMBER TO TL-ACCT-NUMBER.
+002390     MOVE ACCT-LAST-TRAN-SEQ TO TL-TRAN-SEQ-NUM.
+002400     MOVE WS-TODAY TO TL-TRAN-DATE.
+002410     MOVE WS-NOW TO TL-TRAN-TIME.
+002420     MOVE WS-FEE-AMOUNT TO TL-FEE-AMOUNT.
+002430     MOVE ACCT-SOLDE TO TL-RESULT-BALANCE.
+002440     WRITE TRAN-LOG-RECORD.
+002441     IF NOT WS-TRANLOG-OK
+002442         DISPLAY "BANKBTCH - ERREUR ECRITURE TRANLOG, STATUT "
+002443             WS-TRANLOG-STATUS
+002444         MOVE 16 TO RETURN-CODE
+002445         STOP RUN
+002446     END-IF.
+002450 2500-EXIT.
+002460     EXIT.
+002470
+002480 3000-ECRIRE-CHECKPOINT.
+002490     MOVE WS-LAST-COMMITTED-TRAN-NUM TO CK-LAST-TRAN-NUM.
+002500     MOVE WS-TODAY TO CK-RUN-DATE.
+002510     ACCEPT CK-RUN-TIME FROM TIME.
+002520     OPEN OUTPUT CHECKPOINT-FILE.
+002521     IF NOT WS-CHKPT-OK
+002522         DISPLAY "BANKBTCH - ERREUR OUVERTURE CHKPT, STATUT "
+002523             WS-CHKPT-STATUS
+002524         MOVE 16 TO RETURN-CODE
+002525         STOP RUN
+002526     END-IF.
+002530     WRITE CHECKPOINT-RECORD.
+002531     IF NOT WS-CHKPT-OK
+002532         DISPLAY "BANKBTCH - ERREUR ECRITURE CHKPT, STATUT "
+002533             WS-CHKPT-STATUS
+002534         MOVE 16 TO RETURN-CODE
+002535         STOP RUN
+002536     END-IF.
+002540     CLOSE CHECKPOINT-FILE.
+002550 3000-EXIT.
+002560     EXIT.
+002570
+002580 9000-TERMINATE.
+002590     DISPLAY "TRANSACTIONS LUES     : " WS-TRANS-READ.
+002600     DISPLAY "TRANSACTIONS TRAITEES : " WS-TRANS-POSTED.
+002610     DISPLAY "TRANSACTIONS IGNOREES : " WS-TRANS-SKIPPED.
+002620     DISPLAY "TRANSACTIONS REJETEES : " WS-TRANS-REJECTED.
+002630     CLOSE TRANSACTION-IN.
+002640     CLOSE ACCOUNT-MASTER.
+002650     CLOSE TRANSACTION-LOG.
+002660 9000-EXIT.
+002670     EXIT.
+002680
+002690 END PROGRAM BANKBTCH.
