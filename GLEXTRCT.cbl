@@ -0,0 +1,153 @@
+000010******************************************************************
+000020*    PROGRAM-ID    : GLEXTRCT
+000030*    AUTHOR        : J. L. PELLETIER
+000040*    INSTALLATION  : DIRECTION INFORMATIQUE
+000050*    DATE-WRITTEN  : 2026-08-08
+000060*    DESCRIPTION   : END-OF-DAY GENERAL LEDGER EXTRACT.  READS
+000070*                    TRANSACTION-LOG SEQUENTIALLY AND WRITES ONE
+000080*                    FIXED-WIDTH GL-EXTRACT RECORD FOR EVERY
+000090*                    DEPOSIT/WITHDRAWAL POSTED ON THE RUN DATE, SO
+000100*                    BRANCH ACTIVITY FLOWS INTO THE BANK'S GENERAL
+000110*                    LEDGER.  RUN VIA JCL AT END OF DAY, AFTER
+000120*                    BANKRECN - SEE JCL/GLEXTRCT.JCL.
+000130*    MODIFICATION HISTORY
+000140*    DATE       INIT DESCRIPTION
+000150*    ---------- ---- ---------------------------------------------
+000160*    2026-08-08 JLP  ORIGINAL
+000170*    2026-08-08 JLP  FOLD THE OVERDRAFT FEE INTO GL-AMOUNT ON A
+000180*                    WITHDRAWAL LINE SO GL-AMOUNT AND
+000190*                    GL-RESULT-BALANCE RECONCILE.
+000200*    2026-08-08 JLP  CHECK EVERY OPEN FOR SUCCESS INSTEAD OF
+000210*                    TRUSTING THE FILE CAME UP CLEAN.
+000215*    2026-08-08 JLP  CHECK THE GL-EXTRACT WRITE FOR SUCCESS TOO -
+000216*                    AN UNNOTICED WRITE FAILURE WOULD HAVE LEFT
+000217*                    THE GENERAL LEDGER EXTRACT SILENTLY SHORT.
+000220******************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. GLEXTRCT.
+000250 AUTHOR. J L PELLETIER.
+000260 INSTALLATION. DIRECTION INFORMATIQUE.
+000270 DATE-WRITTEN. 2026-08-08.
+000280 DATE-COMPILED.
+000290
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT TRANSACTION-LOG
+000340         ASSIGN TO "TRANLOG"
+000350         ORGANIZATION IS SEQUENTIAL
+000360         ACCESS MODE IS SEQUENTIAL
+000370         FILE STATUS IS WS-TRANLOG-STATUS.
+000380
+000390     SELECT GL-EXTRACT
+000400         ASSIGN TO "GLEXTR"
+000410         ORGANIZATION IS SEQUENTIAL
+000420         ACCESS MODE IS SEQUENTIAL
+000430         FILE STATUS IS WS-GLEXTR-STATUS.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  TRANSACTION-LOG
+000480     LABEL RECORDS ARE STANDARD.
+000490 COPY TRANLOG.
+000500
+000510 FD  GL-EXTRACT
+000520     LABEL RECORDS ARE STANDARD.
+000530 COPY GLEXTR.
+000540
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-TRANLOG-STATUS        PIC X(02).
+000570     88  WS-TRANLOG-OK            VALUE '00'.
+000580
+000590 01  WS-GLEXTR-STATUS         PIC X(02).
+000600     88  WS-GLEXTR-OK             VALUE '00'.
+000610
+000620 01  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000630     88  WS-END-OF-LOG            VALUE 'Y'.
+000640
+000650 01  WS-RUN-DATE              PIC 9(08).
+000660
+000670 01  WS-COUNTERS.
+000680     05  WS-RECORDS-READ      PIC 9(06) COMP VALUE 0.
+000690     05  WS-RECORDS-WRITTEN   PIC 9(06) COMP VALUE 0.
+000700
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+000750         UNTIL WS-END-OF-LOG.
+000760     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000770     STOP RUN.
+000780
+000790 1000-INITIALIZE.
+000800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000810     OPEN INPUT TRANSACTION-LOG.
+000820     IF NOT WS-TRANLOG-OK
+000830         DISPLAY "GLEXTRCT - ERREUR OUVERTURE TRANLOG, STATUT "
+000840             WS-TRANLOG-STATUS
+000850         MOVE 16 TO RETURN-CODE
+000860         STOP RUN
+000870     END-IF.
+000880     OPEN OUTPUT GL-EXTRACT.
+000890     IF NOT WS-GLEXTR-OK
+000900         DISPLAY "GLEXTRCT - ERREUR OUVERTURE GLEXTR, STATUT "
+000910             WS-GLEXTR-STATUS
+000920         MOVE 16 TO RETURN-CODE
+000930         STOP RUN
+000940     END-IF.
+000950 1000-EXIT.
+000960     EXIT.
+000970
+000980 2000-PROCESS-ONE-RECORD.
+000990     READ TRANSACTION-LOG
+001000         AT END
+001010             SET WS-END-OF-LOG TO TRUE
+001020         NOT AT END
+001030             PERFORM 2100-FILTER-AND-WRITE THRU 2100-EXIT
+001040     END-READ.
+001050 2000-EXIT.
+001060     EXIT.
+001070
+001080 2100-FILTER-AND-WRITE.
+001090     ADD 1 TO WS-RECORDS-READ.
+001100     IF TL-TRAN-DATE = WS-RUN-DATE
+001110         IF TL-OP-DEPOSIT OR TL-OP-WITHDRAWAL
+001120             PERFORM 2200-BUILD-GL-RECORD THRU 2200-EXIT
+001130             WRITE GL-EXTRACT-RECORD
+001131             IF NOT WS-GLEXTR-OK
+001132                 DISPLAY "GLEXTRCT - ERREUR ECRITURE GLEXTR, "
+001133                     "STATUT " WS-GLEXTR-STATUS
+001134                 MOVE 16 TO RETURN-CODE
+001135                 STOP RUN
+001136             END-IF
+001140             ADD 1 TO WS-RECORDS-WRITTEN
+001150         END-IF
+001160     END-IF.
+001170 2100-EXIT.
+001180     EXIT.
+001190
+001200 2200-BUILD-GL-RECORD.
+001210     MOVE TL-ACCT-NUMBER TO GL-ACCT-NUMBER.
+001220     MOVE TL-TRAN-DATE TO GL-DATE.
+001230     MOVE TL-RESULT-BALANCE TO GL-RESULT-BALANCE.
+001240     EVALUATE TRUE
+001250         WHEN TL-OP-DEPOSIT
+001260             SET GL-CREDIT TO TRUE
+001270             MOVE TL-AMOUNT TO GL-AMOUNT
+001280         WHEN TL-OP-WITHDRAWAL
+001290             SET GL-DEBIT TO TRUE
+001300             COMPUTE GL-AMOUNT = TL-AMOUNT + TL-FEE-AMOUNT
+001310     END-EVALUATE.
+001320 2200-EXIT.
+001330     EXIT.
+001340
+001350 9000-TERMINATE.
+001360     DISPLAY "GLEXTRCT - MOUVEMENTS LUS    : " WS-RECORDS-READ.
+001370     DISPLAY "GLEXTRCT - LIGNES GL ECRITES : "
+001380         WS-RECORDS-WRITTEN.
+001390     CLOSE TRANSACTION-LOG.
+001400     CLOSE GL-EXTRACT.
+001410 9000-EXIT.
+001420     EXIT.
+001430
+001440 END PROGRAM GLEXTRCT.
