@@ -0,0 +1,13 @@
+//INTACCR  JOB (ACCTG),'MONTH-END INTEREST',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MONTH-END INTEREST ACCRUAL - APPLIES ACCT-INTEREST-RATE TO
+//* EVERY ACTIVE ACCOUNT AND POSTS THE ACCRUAL TO TRANSACTION-LOG.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=INTACCR
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANK.LOADLIB
+//ACCTMAST DD DISP=SHR,DSN=PROD.BANK.ACCTMAST
+//TRANLOG  DD DISP=MOD,DSN=PROD.BANK.TRANLOG
+//INTRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
