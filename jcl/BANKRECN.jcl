@@ -0,0 +1,13 @@
+//BANKRECN JOB (ACCTG),'EOD RECONCILE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* END-OF-DAY RECONCILIATION - COMPARES TRANSACTION-LOG REPLAY
+//* AGAINST ACCOUNT-MASTER AND PRINTS THE EXCEPTION REPORT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BANKRECN
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANK.LOADLIB
+//TRANLOG  DD DISP=SHR,DSN=PROD.BANK.TRANLOG
+//ACCTMAST DD DISP=SHR,DSN=PROD.BANK.ACCTMAST
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
