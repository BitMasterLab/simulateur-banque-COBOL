@@ -0,0 +1,14 @@
+//GLEXTRCT JOB (ACCTG),'GL EXTRACT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* END-OF-DAY GENERAL LEDGER EXTRACT - RUN AFTER BANKRECN SO THE
+//* DAY IS RECONCILED BEFORE ITS ACTIVITY IS HANDED TO THE GL.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=GLEXTRCT
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANK.LOADLIB
+//TRANLOG  DD DISP=SHR,DSN=PROD.BANK.TRANLOG
+//GLEXTR   DD DISP=(NEW,CATLG,DELETE),DSN=PROD.BANK.GLEXTR.G(+1),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=69)
+//SYSOUT   DD SYSOUT=*
+//
