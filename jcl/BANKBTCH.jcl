@@ -0,0 +1,17 @@
+//BANKBTCH JOB (ACCTG),'BATCH TRANSACTIONS',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* UNATTENDED BATCH POSTING WITH CHECKPOINT/RESTART.  RERUNNING
+//* THIS STEP AFTER AN ABEND PICKS UP AFTER THE LAST TRANSACTION
+//* NUMBER RECORDED IN THE CHKPT DATA SET.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BANKBTCH
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANK.LOADLIB
+//BTCHIN   DD DISP=SHR,DSN=PROD.BANK.BTCHIN
+//ACCTMAST DD DISP=SHR,DSN=PROD.BANK.ACCTMAST
+//TRANLOG  DD DISP=MOD,DSN=PROD.BANK.TRANLOG
+//CHKPT    DD DISP=(MOD,CATLG,CATLG),DSN=PROD.BANK.CHKPT,
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=34)
+//SYSOUT   DD SYSOUT=*
+//
