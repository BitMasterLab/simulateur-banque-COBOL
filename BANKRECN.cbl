@@ -0,0 +1,259 @@
+000010******************************************************************
+000020*    PROGRAM-ID    : BANKRECN
+000030*    AUTHOR        : J. L. PELLETIER
+000040*    INSTALLATION  : DIRECTION INFORMATIQUE
+000050*    DATE-WRITTEN  : 2026-08-08
+000060*    DESCRIPTION   : END-OF-DAY BATCH RECONCILIATION.  READS THE
+000070*                    TRANSACTION-LOG SEQUENTIALLY, REPLAYS EACH
+000080*                    POSTING TO OBTAIN THE LAST KNOWN BALANCE PER
+000090*                    ACCOUNT, THEN COMPARES THAT BALANCE AGAINST
+000100*                    WHAT IS ON THE ACCOUNT-MASTER, PRINTING AN
+000110*                    EXCEPTION REPORT FOR ANY ACCOUNT THAT DOES
+000120*                    NOT AGREE.  RUN VIA JCL AT END OF DAY - SEE
+000130*                    JCL/BANKRECN.JCL.
+000140*    MODIFICATION HISTORY
+000150*    DATE       INIT DESCRIPTION
+000160*    ---------- ---- ---------------------------------------------
+000170*    2026-08-08 JLP  ORIGINAL
+000180*    2026-08-08 JLP  GUARD RECON-TABLE AGAINST OVERFLOW WHEN THE
+000190*                    LOG HOLDS MORE THAN WS-MAX-ACCOUNTS DISTINCT
+000200*                    ACCOUNTS - EXCESS ACCOUNTS ARE COUNTED AND
+000210*                    REPORTED INSTEAD OF OVERRUNNING THE TABLE.
+000220*    2026-08-08 JLP  CORRECTED RC-D-STATUT LITERAL THAT OVERFLOWED
+000230*                    ITS PIC X(12), AND NOW CHECK EVERY OPEN FOR
+000240*                    SUCCESS INSTEAD OF TRUSTING THE FILE CAME UP
+000250*                    CLEAN.
+000255*    2026-08-08 JLP  CHECK EVERY RECON-REPORT WRITE FOR SUCCESS
+000256*                    TOO, VIA 1900-CHECK-RECONRPT-WRITE.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. BANKRECN.
+000290 AUTHOR. J L PELLETIER.
+000300 INSTALLATION. DIRECTION INFORMATIQUE.
+000310 DATE-WRITTEN. 2026-08-08.
+000320 DATE-COMPILED.
+000330
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT TRANSACTION-LOG
+000380         ASSIGN TO "TRANLOG"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         ACCESS MODE IS SEQUENTIAL
+000410         FILE STATUS IS WS-TRANLOG-STATUS.
+000420
+000430     SELECT ACCOUNT-MASTER
+000440         ASSIGN TO "ACCTMAST"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS ACCT-NUMBER
+000480         FILE STATUS IS WS-ACCTMAST-STATUS.
+000490
+000500     SELECT RECON-REPORT
+000510         ASSIGN TO "RECONRPT"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-RECONRPT-STATUS.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  TRANSACTION-LOG
+000580     LABEL RECORDS ARE STANDARD.
+000590 COPY TRANLOG.
+000600
+000610 FD  ACCOUNT-MASTER
+000620     LABEL RECORDS ARE STANDARD.
+000630 COPY ACCTMAST.
+000640
+000650 FD  RECON-REPORT
+000660     RECORDING MODE F
+000670     LABEL RECORDS ARE OMITTED.
+000680 01  RECON-REPORT-RECORD      PIC X(133).
+000690
+000700 WORKING-STORAGE SECTION.
+000710 COPY RECONMSG.
+000720
+000730 01  WS-TRANLOG-STATUS        PIC X(02).
+000740     88  WS-TRANLOG-OK            VALUE '00'.
+000750     88  WS-TRANLOG-EOF           VALUE '10'.
+000760
+000770 01  WS-ACCTMAST-STATUS       PIC X(02).
+000780     88  WS-ACCTMAST-OK           VALUE '00'.
+000790     88  WS-ACCTMAST-NOTFND       VALUE '23'.
+000800
+000810 01  WS-RECONRPT-STATUS       PIC X(02).
+000820     88  WS-RECONRPT-OK           VALUE '00'.
+000830
+000840 01  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000850     88  WS-END-OF-LOG            VALUE 'Y'.
+000860
+000870 01  WS-TODAY                 PIC 9(08).
+000880
+000890 01  WS-TABLE-LIMITS.
+000900     05  WS-MAX-ACCOUNTS      PIC 9(04) COMP VALUE 5000.
+000910     05  WS-ACCT-COUNT        PIC 9(04) COMP VALUE 0.
+000920     05  WS-EXCEPT-COUNT      PIC 9(04) COMP VALUE 0.
+000930     05  WS-OVERFLOW-COUNT    PIC 9(04) COMP VALUE 0.
+000940
+000950 01  RECON-TABLE.
+000960     05  RECON-ENTRY OCCURS 1 TO 5000 TIMES
+000970             DEPENDING ON WS-ACCT-COUNT
+000980             INDEXED BY RT-IDX.
+000990         10  RT-ACCT-NUMBER   PIC 9(10).
+001000         10  RT-JOURNAL-BAL   PIC S9(8)V99.
+001010
+001020 01  WS-SEARCH-IDX            PIC 9(04) COMP VALUE 0.
+001030 01  WS-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+001040     88  WS-ENTRY-FOUND           VALUE 'Y'.
+001050
+001060 PROCEDURE DIVISION.
+001070 0000-MAINLINE.
+001080     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001090     PERFORM 2000-LOAD-JOURNAL THRU 2000-EXIT
+001100         UNTIL WS-END-OF-LOG.
+001110     PERFORM 4000-PRODUCE-REPORT THRU 4000-EXIT.
+001120     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001130     STOP RUN.
+001140
+001150 1000-INITIALIZE.
+001160     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001170     OPEN INPUT TRANSACTION-LOG.
+001180     IF NOT WS-TRANLOG-OK
+001190         DISPLAY "BANKRECN - ERREUR OUVERTURE TRANLOG, STATUT "
+001200             WS-TRANLOG-STATUS
+001210         MOVE 16 TO RETURN-CODE
+001220         STOP RUN
+001230     END-IF.
+001240     OPEN INPUT ACCOUNT-MASTER.
+001250     IF NOT WS-ACCTMAST-OK
+001260         DISPLAY "BANKRECN - ERREUR OUVERTURE ACCTMAST, STATUT "
+001270             WS-ACCTMAST-STATUS
+001280         MOVE 16 TO RETURN-CODE
+001290         STOP RUN
+001300     END-IF.
+001310     OPEN OUTPUT RECON-REPORT.
+001320     IF NOT WS-RECONRPT-OK
+001330         DISPLAY "BANKRECN - ERREUR OUVERTURE RECONRPT, STATUT "
+001340             WS-RECONRPT-STATUS
+001350         MOVE 16 TO RETURN-CODE
+001360         STOP RUN
+001370     END-IF.
+001380     MOVE WS-TODAY TO RC-H-DATE.
+001390     MOVE RC-HEADING-LINE TO RECON-REPORT-RECORD.
+001400     WRITE RECON-REPORT-RECORD AFTER ADVANCING PAGE.
+001401     PERFORM 1900-CHECK-RECONRPT-WRITE THRU 1900-EXIT.
+001410     MOVE RC-COLUMN-HEADING-LINE TO RECON-REPORT-RECORD.
+001420     WRITE RECON-REPORT-RECORD AFTER ADVANCING 2 LINES.
+001421     PERFORM 1900-CHECK-RECONRPT-WRITE THRU 1900-EXIT.
+001430 1000-EXIT.
+001440     EXIT.
+001450
+001451 1900-CHECK-RECONRPT-WRITE.
+001452     IF NOT WS-RECONRPT-OK
+001453         DISPLAY "BANKRECN - ERREUR ECRITURE RECONRPT, STATUT "
+001454             WS-RECONRPT-STATUS
+001455         MOVE 16 TO RETURN-CODE
+001456         STOP RUN
+001457     END-IF.
+001458 1900-EXIT.
+001459     EXIT.
+001460
+001461 2000-LOAD-JOURNAL.
+001470     READ TRANSACTION-LOG
+001480         AT END
+001490             SET WS-END-OF-LOG TO TRUE
+001500         NOT AT END
+001510             PERFORM 2100-POST-TO-TABLE THRU 2100-EXIT
+001520     END-READ.
+001530 2000-EXIT.
+001540     EXIT.
+001550
+001560 2100-POST-TO-TABLE.
+001570     PERFORM 3000-SEARCH-TABLE THRU 3000-EXIT.
+001580     IF WS-ENTRY-FOUND
+001590         MOVE TL-RESULT-BALANCE TO RT-JOURNAL-BAL (WS-SEARCH-IDX)
+001600     ELSE
+001610         IF WS-ACCT-COUNT < WS-MAX-ACCOUNTS
+001620             ADD 1 TO WS-ACCT-COUNT
+001630             MOVE TL-ACCT-NUMBER TO RT-ACCT-NUMBER (WS-ACCT-COUNT)
+001640             MOVE TL-RESULT-BALANCE TO
+001650                 RT-JOURNAL-BAL (WS-ACCT-COUNT)
+001660         ELSE
+001670             ADD 1 TO WS-OVERFLOW-COUNT
+001680             DISPLAY "BANKRECN - RECON-TABLE PLEINE, COMPTE "
+001690                 TL-ACCT-NUMBER " IGNORE."
+001700         END-IF
+001710     END-IF.
+001720 2100-EXIT.
+001730     EXIT.
+001740
+001750 3000-SEARCH-TABLE.
+001760     MOVE 'N' TO WS-FOUND-SWITCH.
+001770     MOVE 0 TO WS-SEARCH-IDX.
+001780     PERFORM 3100-SEARCH-ONE-ENTRY THRU 3100-EXIT
+001790         VARYING RT-IDX FROM 1 BY 1
+001800         UNTIL RT-IDX > WS-ACCT-COUNT
+001810            OR WS-ENTRY-FOUND.
+001820 3000-EXIT.
+001830     EXIT.
+001840
+001850 3100-SEARCH-ONE-ENTRY.
+001860     IF TL-ACCT-NUMBER = RT-ACCT-NUMBER (RT-IDX)
+001870         SET WS-ENTRY-FOUND TO TRUE
+001880         MOVE RT-IDX TO WS-SEARCH-IDX
+001890     END-IF.
+001900 3100-EXIT.
+001910     EXIT.
+001920
+001930 4000-PRODUCE-REPORT.
+001940     PERFORM 4100-REPORT-ONE-ACCOUNT THRU 4100-EXIT
+001950         VARYING RT-IDX FROM 1 BY 1
+001960         UNTIL RT-IDX > WS-ACCT-COUNT.
+001970     MOVE WS-ACCT-COUNT TO RC-T-COUNT.
+001980     MOVE WS-EXCEPT-COUNT TO RC-T-EXCEPT-COUNT.
+001990     MOVE RC-TOTAL-LINE TO RECON-REPORT-RECORD.
+002000     WRITE RECON-REPORT-RECORD AFTER ADVANCING 2 LINES.
+002001     PERFORM 1900-CHECK-RECONRPT-WRITE THRU 1900-EXIT.
+002010 4000-EXIT.
+002020     EXIT.
+002030
+002040 4100-REPORT-ONE-ACCOUNT.
+002050     MOVE RT-ACCT-NUMBER (RT-IDX) TO ACCT-NUMBER.
+002060     READ ACCOUNT-MASTER
+002070         INVALID KEY
+002080             MOVE ZERO TO ACCT-SOLDE
+002090             MOVE "INTROUVABLE" TO RC-D-STATUT
+002100             ADD 1 TO WS-EXCEPT-COUNT
+002110     END-READ.
+002120     IF WS-ACCTMAST-OK
+002130         COMPUTE RC-D-VARIANCE =
+002140             RT-JOURNAL-BAL (RT-IDX) - ACCT-SOLDE
+002150         IF RC-D-VARIANCE = ZERO
+002160             MOVE "OK" TO RC-D-STATUT
+002170         ELSE
+002180             MOVE "ANOMALIE" TO RC-D-STATUT
+002190             ADD 1 TO WS-EXCEPT-COUNT
+002200         END-IF
+002210     ELSE
+002220         COMPUTE RC-D-VARIANCE = RT-JOURNAL-BAL (RT-IDX)
+002230     END-IF.
+002240     MOVE RT-ACCT-NUMBER (RT-IDX) TO RC-D-ACCT-NUMBER.
+002250     MOVE RT-JOURNAL-BAL (RT-IDX) TO RC-D-JOURNAL-BAL.
+002260     MOVE ACCT-SOLDE TO RC-D-MASTER-BAL.
+002270     MOVE RC-DETAIL-LINE TO RECON-REPORT-RECORD.
+002280     WRITE RECON-REPORT-RECORD AFTER ADVANCING 1 LINES.
+002281     PERFORM 1900-CHECK-RECONRPT-WRITE THRU 1900-EXIT.
+002290 4100-EXIT.
+002300     EXIT.
+002310
+002320 9000-TERMINATE.
+002330     IF WS-OVERFLOW-COUNT > ZERO
+002340         DISPLAY "BANKRECN - " WS-OVERFLOW-COUNT
+002350             " COMPTE(S) NON TRAITE(S), RECON-TABLE PLEINE."
+002360     END-IF.
+002370     CLOSE TRANSACTION-LOG.
+002380     CLOSE ACCOUNT-MASTER.
+002390     CLOSE RECON-REPORT.
+002400 9000-EXIT.
+002410     EXIT.
+002420
+002430 END PROGRAM BANKRECN.
